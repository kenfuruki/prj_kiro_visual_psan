@@ -0,0 +1,13 @@
+      *---------------------------------------------------------
+      * VB71C902 : 継続(更新)保険料明細レコード
+      * QB71RNが満期が近い契約について、現行料率TBLでの保険料に
+      * 長期継続割引(超保険のみ)を適用した結果を出力する1明細。
+      *---------------------------------------------------------
+       01  RN-継続保険料明細.
+           05  RN-契約者番号           PIC 9(10).
+           05  RN-証券年数             PIC 9(2).
+           05  RN-基本保険料           PIC 9(7).
+           05  RN-特約保険料           PIC 9(7).
+           05  RN-長期継続割引率        PIC 9(1)V9(4).
+           05  RN-割引後合計保険料      PIC 9(8).
+           05  RN-料率TBLバージョン    PIC 9(6).
