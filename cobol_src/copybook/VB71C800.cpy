@@ -0,0 +1,13 @@
+      *---------------------------------------------------------
+      * VB71C800 : 料率シミュレーション結果レコード
+      * QB71SMが出力する、同一契約を本番料率環境／シミュレーション
+      * 料率環境の双方で計算した結果の比較明細。
+      *---------------------------------------------------------
+       01  SM-シミュレーション結果明細.
+           05  SM-契約者番号           PIC 9(10).
+           05  SM-本番基本保険料       PIC 9(7).
+           05  SM-本番特約保険料       PIC 9(7).
+           05  SM-提案基本保険料       PIC 9(7).
+           05  SM-提案特約保険料       PIC 9(7).
+           05  SM-基本保険料差異       PIC S9(7).
+           05  SM-特約保険料差異       PIC S9(7).
