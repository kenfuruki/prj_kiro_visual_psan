@@ -0,0 +1,15 @@
+      *---------------------------------------------------------
+      * VB71C600 : 契約料率適用履歴レコード
+      * QB71RCが採用した料率TBLバージョンと、QB712345が特約ごとに
+      * 適用したローディング率を契約・特約単位で1行保持する。
+      * 監査・顧客照会時に保険料の算出根拠を再現するための記録。
+      *---------------------------------------------------------
+       01  RH-契約料率適用履歴レコード.
+           05  RH-契約者番号           PIC 9(10).
+           05  RH-適用年月日           PIC 9(8).
+           05  RH-適用時分秒           PIC 9(6).
+           05  RH-料率TBLバージョン    PIC 9(6).
+           05  RH-特約種別コード       PIC X(2).
+           05  RH-適用ローディング率   PIC 9(1)V9(4).
+           05  RH-基本保険料           PIC 9(7).
+           05  RH-特約保険料累計       PIC 9(7).
