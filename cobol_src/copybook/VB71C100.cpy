@@ -0,0 +1,25 @@
+      *---------------------------------------------------------
+      * VB71C100 : 契約マスター レコードレイアウト
+      * 火災＆超保険／職域／e-Auto共通の契約基本情報を保持する。
+      *---------------------------------------------------------
+       01  CM-契約マスターレコード.
+           05  CM-契約者番号           PIC 9(10).
+           05  CM-証券種目区分         PIC X(2).
+      *        "01"=住宅火災 "02"=事業所 "03"=超保険
+      *        "11"=職域団体 "21"=e-Auto
+           05  CM-契約クラス           PIC X(2).
+           05  CM-構造区分             PIC X(1).
+           05  CM-地域コード           PIC X(3).
+           05  CM-保険始期日           PIC 9(8).
+           05  CM-保険終期日           PIC 9(8).
+           05  CM-証券年数             PIC 9(2).
+           05  CM-特約件数             PIC 9(2).
+           05  CM-特約明細 OCCURS 5 TIMES.
+               10  CM-特約種別コード   PIC X(2).
+               10  CM-特約異動日       PIC 9(8).
+           05  CM-団体規模区分         PIC X(2).
+           05  CM-車両クラス           PIC X(2).
+           05  CM-ノンフリート等級     PIC X(2).
+           05  CM-被保険者情報.
+               10  CM-被保険者氏名カナ PIC X(30).
+               10  CM-被保険者氏名漢字 PIC X(30).
