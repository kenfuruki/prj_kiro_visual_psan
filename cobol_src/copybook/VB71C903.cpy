@@ -0,0 +1,16 @@
+      *---------------------------------------------------------
+      * VB71C903 : 保険料突合差異レコード
+      * QB71RZが前回の保険料日報(QB7100RP.PRV)と当日の保険料日報
+      * (QB7100RP.DAT)を契約者番号で突合し、許容差異を超えて保険
+      * 料が変動した契約、または片方にしか存在しない契約を1件
+      * ごとに出力する。
+      *---------------------------------------------------------
+       01  RZ-突合レコード.
+           05  RZ-契約者番号           PIC 9(10).
+           05  RZ-前回基本保険料       PIC 9(7).
+           05  RZ-当日基本保険料       PIC 9(7).
+           05  RZ-基本保険料差異       PIC S9(7).
+           05  RZ-前回特約保険料       PIC 9(7).
+           05  RZ-当日特約保険料       PIC 9(7).
+           05  RZ-特約保険料差異       PIC S9(7).
+           05  RZ-突合区分             PIC X(20).
