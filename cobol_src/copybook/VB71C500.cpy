@@ -0,0 +1,10 @@
+      *---------------------------------------------------------
+      * VB71C500 : 保険料日報(帳票バッチ)明細レコード
+      * QB7100が出力する契約別保険料一覧の1明細。
+      *---------------------------------------------------------
+       01  RP-保険料日報明細.
+           05  RP-契約者番号           PIC 9(10).
+           05  RP-基本保険料           PIC 9(7).
+           05  RP-特約保険料           PIC 9(7).
+           05  RP-合計保険料           PIC 9(8).
+           05  RP-料率TBLバージョン    PIC 9(6).
