@@ -0,0 +1,11 @@
+      *---------------------------------------------------------
+      * VB71C700 : 自火超更新バッチ チェックポイント／リスタート
+      * 制御レコード
+      * QB7000が一定件数ごとに最終処理済みの契約者番号を書き出し、
+      * 同一レイアウトのファイルをリスタート制御ファイルとして
+      * 読み込むことで、異常終了した契約の手前から再開できる。
+      *---------------------------------------------------------
+       01  CP-チェックポイントレコード.
+           05  CP-契約者番号           PIC 9(10).
+           05  CP-処理年月日           PIC 9(8).
+           05  CP-処理時分秒           PIC 9(6).
