@@ -0,0 +1,124 @@
+      *---------------------------------------------------------
+      * VB73C100 : 職域＆e-Auto／火災超保険 共通料率マスター
+      * VCOPY句で料率マスター値を展開するテーブル定義。
+      * 環境区分 '1'=本番テーブル '9'=TEST(什オファー用)テーブル。
+      * 改版履歴
+      *   2026/08/08  料率テーブルをVALUE句展開方式に変更
+      *   2026/08/08  e-Auto料率係数テーブルに車両クラス別の基準
+      *               保険料を追加し、NCD係数との掛け算で保険料を
+      *               算出できる形に変更
+      *   2026/08/09  超保険の継続契約向けに長期継続割引テーブルを
+      *               追加(環境＋証券年数をキーに、証券年数以上の
+      *               最も近い版の割引率を適用する)
+      *   2026/08/09  長期継続割引テーブルにASCENDING KEYを追加し、
+      *               他のセグメントテーブルと同じ環境＋キー構成の
+      *               形式に揃えた(本テーブルもPERFORM VARYINGの
+      *               線形走査のみで参照されるため、検索自体には
+      *               影響しない)
+      *---------------------------------------------------------
+       01  WS-料率マスター.
+           05  WS-料率TBLバージョン  PIC 9(6)  VALUE 202601.
+      *    基本料率テーブル(火災・超保険)：環境＋契約クラス＋
+      *    構造区分＋地域コードをキーとして基本保険料率を保持する
+           05  WS-基本料率件数             PIC 9(4)  VALUE 8.
+           05  WS-基本料率データ.
+               10  FILLER  PIC X(14)  VALUE '10111300012000'.
+               10  FILLER  PIC X(14)  VALUE '10111400011500'.
+               10  FILLER  PIC X(14)  VALUE '10121300015000'.
+               10  FILLER  PIC X(14)  VALUE '10131300021000'.
+               10  FILLER  PIC X(14)  VALUE '10212700018000'.
+               10  FILLER  PIC X(14)  VALUE '10224000016000'.
+               10  FILLER  PIC X(14)  VALUE '90111300013200'.
+               10  FILLER  PIC X(14)  VALUE '90212700019800'.
+           05  WS-基本料率テーブル
+                               REDEFINES WS-基本料率データ
+                               OCCURS 8 TIMES
+                               ASCENDING KEY IS WS-基本料率KEY
+                               INDEXED BY WS-基本料率IDX.
+               10  WS-基本料率KEY.
+                   15  WS-基本環境区分     PIC X(1).
+                   15  WS-基本契約クラス   PIC X(2).
+                   15  WS-基本構造区分     PIC X(1).
+                   15  WS-基本地域コード   PIC X(3).
+               10  WS-基本料率値           PIC 9(5)V9(2).
+      *    特約ローディング履歴テーブル：環境＋特約種別コードごとに
+      *    適用開始日付の異なる複数版を保持し、異動日時点の料率を
+      *    再現できるようにする
+           05  WS-特約ローディング件数     PIC 9(4)  VALUE 6.
+      *    環境区分＋特約種別コード＋適用開始日の昇順で並べること。
+      *    QB71DXがこの宣言順のままセグメント抽出ファイルに書き出す
+      *    ため、ここが昇順でないとQB71DCの突合結果が狂う
+           05  WS-特約ローディングデータ.
+               10  FILLER  PIC X(16)  VALUE '1EQ2018040115000'.
+               10  FILLER  PIC X(16)  VALUE '1EQ2023040116500'.
+               10  FILLER  PIC X(16)  VALUE '1GL2018040111000'.
+               10  FILLER  PIC X(16)  VALUE '1TH2018040112000'.
+               10  FILLER  PIC X(16)  VALUE '1WD2018040113000'.
+               10  FILLER  PIC X(16)  VALUE '9EQ2026040118000'.
+           05  WS-特約ローディングテーブル REDEFINES
+                               WS-特約ローディングデータ
+                               OCCURS 6 TIMES
+                               ASCENDING KEY IS WS-特約LDキー
+                               INDEXED BY WS-特約LDIDX.
+               10  WS-特約LDキー.
+                   15  WS-特約環境区分     PIC X(1).
+                   15  WS-特約種別コード   PIC X(2).
+                   15  WS-特約適用開始日   PIC 9(8).
+               10  WS-特約ローディング率   PIC 9(1)V9(4).
+      *    職域団体割引テーブル：環境＋団体規模区分で割引率を保持
+           05  WS-団体割引件数             PIC 9(4)  VALUE 5.
+           05  WS-団体割引データ.
+               10  FILLER  PIC X(8)  VALUE '10100000'.
+               10  FILLER  PIC X(8)  VALUE '10200500'.
+               10  FILLER  PIC X(8)  VALUE '10301000'.
+               10  FILLER  PIC X(8)  VALUE '10401500'.
+               10  FILLER  PIC X(8)  VALUE '90402000'.
+           05  WS-団体割引テーブル
+                               REDEFINES WS-団体割引データ
+                               OCCURS 5 TIMES
+                               ASCENDING KEY IS WS-団体割引KEY
+                               INDEXED BY WS-団体割引IDX.
+               10  WS-団体割引KEY.
+                   15  WS-団体環境区分     PIC X(1).
+                   15  WS-団体規模区分     PIC X(2).
+               10  WS-団体割引率           PIC 9(1)V9(4).
+      *    e-Auto料率係数テーブル：環境＋車両クラス＋ノンフリート
+      *    等級で車両クラス別の基準保険料とNCD係数を保持する。
+      *    基本保険料＝基準保険料×NCD係数で算出する
+           05  WS-自動車料率件数           PIC 9(4)  VALUE 6.
+           05  WS-自動車料率データ.
+               10  FILLER  PIC X(15)  VALUE '101013000010000'.
+               10  FILLER  PIC X(15)  VALUE '101203000004000'.
+               10  FILLER  PIC X(15)  VALUE '102014500010000'.
+               10  FILLER  PIC X(15)  VALUE '102204500004000'.
+               10  FILLER  PIC X(15)  VALUE '103016000010000'.
+               10  FILLER  PIC X(15)  VALUE '901203000003000'.
+           05  WS-自動車料率テーブル
+                               REDEFINES WS-自動車料率データ
+                               OCCURS 6 TIMES
+                               ASCENDING KEY IS WS-自動車KEY
+                               INDEXED BY WS-自動車IDX.
+               10  WS-自動車KEY.
+                   15  WS-自動車環境区分   PIC X(1).
+                   15  WS-車両クラス       PIC X(2).
+                   15  WS-ノンフリート等級 PIC X(2).
+               10  WS-自動車基準保険料     PIC 9(5).
+               10  WS-自動車NCD係数        PIC 9(1)V9(4).
+      *    長期継続割引テーブル：環境＋証券年数で超保険の継続契約
+      *    割引率を保持する。証券年数の版は以上条件(証券年数以上で
+      *    最も近い版)で採用する
+           05  WS-長期継続割引件数         PIC 9(4)  VALUE 4.
+           05  WS-長期継続割引データ.
+               10  FILLER  PIC X(8)  VALUE '10200500'.
+               10  FILLER  PIC X(8)  VALUE '10501000'.
+               10  FILLER  PIC X(8)  VALUE '11001500'.
+               10  FILLER  PIC X(8)  VALUE '90202000'.
+           05  WS-長期継続割引テーブル
+                               REDEFINES WS-長期継続割引データ
+                               OCCURS 4 TIMES
+                               ASCENDING KEY IS WS-長期割引キー
+                               INDEXED BY WS-長期割引IDX.
+               10  WS-長期割引キー.
+                   15  WS-長期環境区分     PIC X(1).
+                   15  WS-長期証券年数     PIC 9(2).
+               10  WS-長期継続割引率       PIC 9(1)V9(4).
