@@ -0,0 +1,15 @@
+      *---------------------------------------------------------
+      * VB71C901 : セグメント突合不一致レコード
+      * QB71DCが現行セグメント抽出と関係DBミラー抽出を突合した
+      * 結果、キーが片方にしか無い、または値が一致しなかった
+      * セグメントを1件ごとに書き出す。
+      *---------------------------------------------------------
+       01  DC-不一致レコード.
+           05  DC-セグメント種別       PIC X(2).
+           05  DC-環境区分             PIC X(1).
+           05  DC-セグメントキー       PIC X(10).
+           05  DC-現行値1              PIC X(10).
+           05  DC-現行値2              PIC X(10).
+           05  DC-ミラー値1            PIC X(10).
+           05  DC-ミラー値2            PIC X(10).
+           05  DC-不一致区分           PIC X(20).
