@@ -0,0 +1,16 @@
+      *---------------------------------------------------------
+      * VB71C900 : セグメント抽出レコード
+      * QB71DXがWS-料率マスター(VB73C100)の各セグメントテーブル
+      * (基本料率／特約ローディング／団体割引／自動車料率)を
+      * 1セグメント＝1レコードで書き出す共通フォーマット。
+      * QB71DCが現行側・ミラー側の双方をこの形式で読み込んで
+      * 突合する。
+      *     セグメント種別 "01"=基本料率 "02"=特約ローディング
+      *                    "03"=団体割引 "04"=自動車料率
+      *---------------------------------------------------------
+       01  DX-抽出レコード.
+           05  DX-セグメント種別       PIC X(2).
+           05  DX-環境区分             PIC X(1).
+           05  DX-セグメントキー       PIC X(10).
+           05  DX-セグメント値1        PIC X(10).
+           05  DX-セグメント値2        PIC X(10).
