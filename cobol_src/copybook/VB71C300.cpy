@@ -0,0 +1,13 @@
+      *---------------------------------------------------------
+      * VB71C300 : 処理ログレコード
+      * QB7000/QB712345/QB71RC共通の稼働トレースを1行単位で保持。
+      *---------------------------------------------------------
+       01  LG-処理ログレコード.
+           05  LG-処理年月日           PIC 9(8).
+           05  LG-処理時分秒           PIC 9(6).
+           05  LG-プログラムID         PIC X(8).
+           05  LG-契約者番号           PIC 9(10).
+           05  LG-処理区分             PIC X(20).
+           05  LG-入力値               PIC 9(7).
+           05  LG-出力値               PIC 9(7).
+           05  LG-メッセージ           PIC X(40).
