@@ -0,0 +1,16 @@
+      *---------------------------------------------------------
+      * VB71C400 : 保険料計算例外レコード
+      * PIC 9(7)の許容範囲(上限9,999,999)を超えてON SIZE ERRORと
+      * なった契約を、手作業による単価見直し対象として退避する。
+      *---------------------------------------------------------
+       01  EX-例外レコード.
+           05  EX-契約者番号           PIC 9(10).
+           05  EX-発生年月日           PIC 9(8).
+           05  EX-発生時分秒           PIC 9(6).
+           05  EX-発生プログラムID     PIC X(8).
+           05  EX-例外区分             PIC X(20).
+      *        "基本保険料エラー" "特約保険料エラー" 等
+           05  EX-基本保険料           PIC 9(7).
+           05  EX-特約保険料計算前     PIC 9(9).
+           05  EX-特約種別コード       PIC X(2).
+           05  EX-備考                 PIC X(40).
