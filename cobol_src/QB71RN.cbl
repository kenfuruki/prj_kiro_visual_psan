@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QB71RN.
+      *---------------------------------------------------------
+      * 超保険等：満期継続(更新)バッチ
+      * QB7000の新規契約フローとは別に、満期が近い契約だけを抽出
+      * して現行料率TBLで保険料を再計算する。証券年数が2年目以上
+      * の複数年契約は、実日数が証券年数×365日からずれる分(うるう
+      * 年など)を保険料に按分して反映したうえで、超保険の継続契約
+      * に限り証券年数に応じた長期継続割引をさらに適用する。契約
+      * マスターはQB7000と同じくINPUTのみで開き、更新は行わない。
+      * QB7100の保険料日報バッチと同じく帳票モード('2')で起動し、
+      * 本バッチが算出した保険料を処理ログ・料率適用履歴の正式な
+      * 記録として残す(QB7000は満期接近契約を対象外とすることで
+      * 本バッチと二重処理しない)。
+      * 改版履歴
+      *   2026/08/09  新規作成
+      *   2026/08/09  複数年契約の実日数に応じた保険料按分処理を
+      *               追加
+      *   2026/08/09  本バッチは保険料の確定(更新確定)を行わない
+      *               プレビューのため、QB71SMと同じくRUNモードを
+      *               シミュレーションモード('3')で起動するように
+      *               変更。処理ログ(QB71LG)・料率適用履歴
+      *               (QB71RH)・例外ファイル(QB71EX)に未確定の
+      *               数値が混入しないようにする
+      *   2026/08/09  上記の変更は、本バッチの計算結果(按分・長期
+      *               継続割引)を読む他バッチが存在しないため、
+      *               按分・割引を反映した保険料が処理ログ・履歴の
+      *               どこにも記録されない「宛先のない出力」に
+      *               なってしまう副作用があった。QB7100と同じ
+      *               帳票モード('2')に変更し、処理ログ・料率適用
+      *               履歴への記録を復活させる(QB7000側は満期接近
+      *               契約を対象外とする変更と対にして、同一契約を
+      *               二重に計算・記録しないようにする)
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 契約マスターファイル
+               ASSIGN TO "KEIYAKUM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-契約者番号
+               FILE STATUS IS WS-契約マスター状態.
+           SELECT 継続保険料ファイル
+               ASSIGN TO "QB71RNRP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-継続状態.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  契約マスターファイル.
+           COPY VB71C100.
+       FD  継続保険料ファイル.
+           COPY VB71C902.
+       WORKING-STORAGE SECTION.
+      * VCOPY句で料率マスター値を展開(長期継続割引テーブル検索用)
+           COPY VB73C100.
+       01  WS-計算基本項目.
+           05  WS-RUNモード        PIC X(1)  VALUE '2'.
+               88  WS-更新モード       VALUE '1'.
+               88  WS-帳票モード       VALUE '2'.
+               88  WS-シミュレーションモード VALUE '3'.
+           05  WS-契約者番号       PIC 9(10).
+           05  WS-証券種目区分     PIC X(2).
+           05  WS-保険始期日       PIC 9(8).
+           05  WS-保険終期日       PIC 9(8).
+           05  WS-被保険者氏名カナ PIC X(30).
+           05  WS-契約クラス       PIC X(2).
+           05  WS-構造区分         PIC X(1).
+           05  WS-地域コード       PIC X(3).
+           05  WS-特約件数         PIC 9(2).
+           05  WS-特約明細 OCCURS 5 TIMES.
+               10  WS-特約種別コード PIC X(2).
+               10  WS-特約異動日     PIC 9(8).
+           05  WS-基本保険料       PIC 9(7)  VALUE ZERO.
+           05  WS-特約保険料       PIC 9(7)  VALUE ZERO.
+           05  WS-適用料率TBLバージョン PIC 9(6) VALUE ZERO.
+           05  WS-団体規模区分     PIC X(2).
+           05  WS-車両クラス       PIC X(2).
+           05  WS-ノンフリート等級 PIC X(2).
+           05  WS-料率環境区分     PIC X(1)  VALUE '1'.
+               88  WS-本番料率環境     VALUE '1'.
+               88  WS-シミュレーション料率環境 VALUE '9'.
+       01  WS-特約添字                PIC 9(2).
+       01  WS-契約マスター状態        PIC X(2).
+       01  WS-継続状態                PIC X(2).
+       01  WS-ファイル終了スイッチ    PIC X(1)  VALUE 'N'.
+           88  WS-ファイル終了        VALUE 'Y'.
+       01  WS-処理基準日              PIC 9(8).
+       01  WS-処理基準日数            PIC 9(8).
+       01  WS-保険終期日数            PIC 9(8).
+       01  WS-満期までの残日数        PIC S9(8).
+       01  WS-更新対象日数            PIC 9(3)  VALUE 30.
+       01  WS-適用長期継続割引率          PIC 9(1)V9(4).
+       01  WS-採用済証券年数          PIC 9(2).
+       01  WS-契約日数                PIC 9(5).
+       01  WS-標準契約日数            PIC 9(5).
+       01  WS-按分後保険料合計        PIC 9(8).
+       01  WS-割引後合計保険料        PIC 9(8).
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-処理基準日
+           COMPUTE WS-処理基準日数 =
+               FUNCTION INTEGER-OF-DATE(WS-処理基準日)
+           OPEN INPUT  契約マスターファイル
+           OPEN OUTPUT 継続保険料ファイル
+           IF WS-契約マスター状態 NOT = "00"
+              OR WS-継続状態 NOT = "00"
+               DISPLAY "QB71RN ファイルOPENエラー "
+                       WS-契約マスター状態 " "
+                       WS-継続状態
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-ファイル終了
+               READ 契約マスターファイル
+                   AT END
+                       SET WS-ファイル終了 TO TRUE
+                   NOT AT END
+                       PERFORM 満期接近判定
+               END-READ
+           END-PERFORM
+           CLOSE 契約マスターファイル
+           CLOSE 継続保険料ファイル
+           STOP RUN.
+
+       満期接近判定.
+      * 保険終期日が処理基準日からWS-更新対象日数以内(未満期かつ
+      * 満期日を過ぎていない)契約だけを継続対象として計算する
+           COMPUTE WS-保険終期日数 =
+               FUNCTION INTEGER-OF-DATE(CM-保険終期日)
+           COMPUTE WS-満期までの残日数 =
+               WS-保険終期日数 - WS-処理基準日数
+           IF WS-満期までの残日数 >= 0
+              AND WS-満期までの残日数 <= WS-更新対象日数
+               PERFORM 契約単位継続処理
+           END-IF.
+
+       契約単位継続処理.
+      * 契約マスターの項目をWS-計算基本項目に移送し、QB7000と同じ
+      * 更新バッチ共通モジュールで現行料率TBLの保険料を求めたうえ
+      * で、超保険(証券種目区分='03')かつ証券年数が2年目以上の
+      * 継続契約に長期継続割引を追加で適用する
+           MOVE CM-契約者番号           TO WS-契約者番号
+           MOVE CM-証券種目区分         TO WS-証券種目区分
+           MOVE CM-保険始期日           TO WS-保険始期日
+           MOVE CM-保険終期日           TO WS-保険終期日
+           MOVE CM-被保険者氏名カナ
+                                        TO WS-被保険者氏名カナ
+           MOVE CM-契約クラス           TO WS-契約クラス
+           MOVE CM-構造区分             TO WS-構造区分
+           MOVE CM-地域コード           TO WS-地域コード
+           MOVE CM-団体規模区分
+               TO WS-団体規模区分 OF WS-計算基本項目
+           MOVE CM-車両クラス
+               TO WS-車両クラス OF WS-計算基本項目
+           MOVE CM-ノンフリート等級
+               TO WS-ノンフリート等級 OF WS-計算基本項目
+           MOVE CM-特約件数             TO WS-特約件数
+           PERFORM VARYING WS-特約添字 FROM 1 BY 1
+                   UNTIL WS-特約添字 > 5
+               MOVE CM-特約種別コード(WS-特約添字)
+                   TO WS-特約種別コード OF WS-計算基本項目
+                                     (WS-特約添字)
+               MOVE CM-特約異動日(WS-特約添字)
+                   TO WS-特約異動日(WS-特約添字)
+           END-PERFORM
+           MOVE ZERO                   TO WS-基本保険料
+                                           WS-特約保険料
+           CALL 'QB712345' USING WS-計算基本項目
+           CALL 'QB71RC'   USING WS-計算基本項目
+           COMPUTE WS-按分後保険料合計 =
+               WS-基本保険料 + WS-特約保険料
+           MOVE ZERO TO WS-適用長期継続割引率
+           IF CM-証券年数 > 1
+               PERFORM 契約期間按分
+           END-IF
+           IF CM-証券種目区分 = '03' AND CM-証券年数 > 1
+               PERFORM 長期継続割引適用
+           ELSE
+               MOVE WS-按分後保険料合計
+                                     TO WS-割引後合計保険料
+           END-IF
+           MOVE WS-契約者番号           TO RN-契約者番号
+           MOVE CM-証券年数             TO RN-証券年数
+           MOVE WS-基本保険料           TO RN-基本保険料
+           MOVE WS-特約保険料           TO RN-特約保険料
+           MOVE WS-適用長期継続割引率
+                                 TO RN-長期継続割引率
+           MOVE WS-割引後合計保険料
+                                 TO RN-割引後合計保険料
+           MOVE WS-適用料率TBLバージョン
+                                 TO RN-料率TBLバージョン
+           WRITE RN-継続保険料明細.
+
+       契約期間按分.
+      * 複数年契約(証券年数2年目以上)は、保険始期日～保険終期日
+      * の実日数が証券年数×365日からずれることがある(うるう年を
+      * 含む契約など)ため、そのずれを保険料に按分して反映する
+           COMPUTE WS-契約日数 =
+               FUNCTION INTEGER-OF-DATE(CM-保険終期日) -
+               FUNCTION INTEGER-OF-DATE(CM-保険始期日)
+           COMPUTE WS-標準契約日数 = CM-証券年数 * 365
+           IF WS-契約日数 NOT = WS-標準契約日数
+               COMPUTE WS-按分後保険料合計 ROUNDED =
+                   WS-按分後保険料合計 * WS-契約日数
+                       / WS-標準契約日数
+           END-IF.
+
+       長期継続割引適用.
+      * 証券年数以上でもっとも近い版の長期継続割引率を採用し、
+      * 按分後の保険料合計から割引後保険料を算出する
+           MOVE ZERO TO WS-採用済証券年数
+           PERFORM VARYING WS-長期割引IDX FROM 1 BY 1
+                   UNTIL WS-長期割引IDX >
+                         WS-長期継続割引件数
+               IF WS-長期環境区分(WS-長期割引IDX) =
+                      WS-料率環境区分
+                  AND WS-長期証券年数(WS-長期割引IDX) <=
+                      CM-証券年数
+                  AND WS-長期証券年数(WS-長期割引IDX) >=
+                      WS-採用済証券年数
+                   MOVE WS-長期証券年数(WS-長期割引IDX)
+                       TO WS-採用済証券年数
+                   MOVE WS-長期継続割引率(WS-長期割引IDX)
+                       TO WS-適用長期継続割引率
+               END-IF
+           END-PERFORM
+           COMPUTE WS-割引後合計保険料 =
+               WS-按分後保険料合計 *
+               (1 - WS-適用長期継続割引率).
