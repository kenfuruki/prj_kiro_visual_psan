@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QB71LG.
+      *---------------------------------------------------------
+      * 処理ログ共有書込モジュール
+      * QB7000／QB712345／QB71RCから1行ずつ呼び出され、処理ログ
+      * ファイルに追記する。呼出側はLK-ログ項目を編集してCALLする。
+      * 改版履歴
+      *   2026/08/08  新規作成
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 処理ログファイル ASSIGN TO "QB71LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  処理ログファイル.
+       01  FD-処理ログ行              PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY VB71C300.
+       01  WS-ログ初期化済みスイッチ  PIC X(1)  VALUE 'N'.
+           88  WS-ログ初期化済み      VALUE 'Y'.
+       01  WS-出力ログ行              PIC X(80).
+       01  WS-現在日時                PIC X(21).
+       LINKAGE SECTION.
+       01  LK-ログ項目.
+           05  LK-プログラムID        PIC X(8).
+           05  LK-契約者番号          PIC 9(10).
+           05  LK-処理区分            PIC X(20).
+           05  LK-入力値              PIC 9(7).
+           05  LK-出力値              PIC 9(7).
+           05  LK-メッセージ          PIC X(40).
+       PROCEDURE DIVISION USING LK-ログ項目.
+       LOG-MAIN-ROUTINE.
+           IF NOT WS-ログ初期化済み
+               OPEN OUTPUT 処理ログファイル
+               SET WS-ログ初期化済み TO TRUE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-現在日時
+           MOVE WS-現在日時(1:8)      TO LG-処理年月日
+           MOVE WS-現在日時(9:6)      TO LG-処理時分秒
+           MOVE LK-プログラムID       TO LG-プログラムID
+           MOVE LK-契約者番号         TO LG-契約者番号
+           MOVE LK-処理区分           TO LG-処理区分
+           MOVE LK-入力値             TO LG-入力値
+           MOVE LK-出力値             TO LG-出力値
+           MOVE LK-メッセージ         TO LG-メッセージ
+           STRING LG-処理年月日 "-" LG-処理時分秒 " "
+                  LG-プログラムID
+                  " KEY=" LG-契約者番号 " " LG-処理区分
+                  " IN="  LG-入力値 " OUT=" LG-出力値
+                  " " LG-メッセージ
+               DELIMITED BY SIZE INTO WS-出力ログ行
+           END-STRING
+           WRITE FD-処理ログ行 FROM WS-出力ログ行
+           EXIT PROGRAM.
