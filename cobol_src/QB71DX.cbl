@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QB71DX.
+      *---------------------------------------------------------
+      * 現行１キー＝１セグメントDB 抽出バッチ
+      * WS-料率マスター(VB73C100)が保持する各セグメントテーブル
+      * (基本料率／特約ローディング／団体割引／自動車料率)を
+      * セグメント種別＋環境区分＋セグメントキーの昇順で1セグメ
+      * ント＝1レコードに書き出す。関係DB側の移行ミラーから同じ
+      * 形式で抽出したファイルとQB71DCで突合することで、現行DBと
+      * 移行後のミラーが一致しているかをカット前に確認できる。
+      * 改版履歴
+      *   2026/08/09  新規作成
+      *   2026/08/09  出力ファイルのOPENエラーチェックを追加
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 現行セグメント抽出ファイル
+               ASSIGN TO "QB71DX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-抽出状態.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  現行セグメント抽出ファイル.
+           COPY VB71C900.
+       WORKING-STORAGE SECTION.
+      * VCOPY句で料率マスター値を展開
+           COPY VB73C100.
+       01  WS-抽出状態                PIC X(2).
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           OPEN OUTPUT 現行セグメント抽出ファイル
+           IF WS-抽出状態 NOT = "00"
+               DISPLAY "QB71DX ファイルOPENエラー "
+                       WS-抽出状態
+               STOP RUN
+           END-IF
+           PERFORM 基本料率セグメント抽出
+           PERFORM 特約ローディングセグメント抽出
+           PERFORM 団体割引セグメント抽出
+           PERFORM 自動車料率セグメント抽出
+           CLOSE 現行セグメント抽出ファイル
+           STOP RUN.
+
+       基本料率セグメント抽出.
+           PERFORM VARYING WS-基本料率IDX FROM 1 BY 1
+                   UNTIL WS-基本料率IDX > WS-基本料率件数
+               MOVE SPACES TO DX-抽出レコード
+               MOVE '01' TO DX-セグメント種別
+               MOVE WS-基本環境区分(WS-基本料率IDX)
+                   TO DX-環境区分
+               MOVE WS-基本契約クラス(WS-基本料率IDX)
+                   TO DX-セグメントキー(1:2)
+               MOVE WS-基本構造区分(WS-基本料率IDX)
+                   TO DX-セグメントキー(3:1)
+               MOVE WS-基本地域コード(WS-基本料率IDX)
+                   TO DX-セグメントキー(4:3)
+               MOVE WS-基本料率値(WS-基本料率IDX)
+                   TO DX-セグメント値1(1:7)
+               WRITE DX-抽出レコード
+           END-PERFORM.
+
+       特約ローディングセグメント抽出.
+           PERFORM VARYING WS-特約LDIDX FROM 1 BY 1
+                   UNTIL WS-特約LDIDX >
+                         WS-特約ローディング件数
+               MOVE SPACES TO DX-抽出レコード
+               MOVE '02' TO DX-セグメント種別
+               MOVE WS-特約環境区分(WS-特約LDIDX)
+                   TO DX-環境区分
+               MOVE WS-特約種別コード(WS-特約LDIDX)
+                   TO DX-セグメントキー(1:2)
+               MOVE WS-特約適用開始日(WS-特約LDIDX)
+                   TO DX-セグメントキー(3:8)
+               MOVE WS-特約ローディング率(WS-特約LDIDX)
+                   TO DX-セグメント値1(1:5)
+               WRITE DX-抽出レコード
+           END-PERFORM.
+
+       団体割引セグメント抽出.
+           PERFORM VARYING WS-団体割引IDX FROM 1 BY 1
+                   UNTIL WS-団体割引IDX > WS-団体割引件数
+               MOVE SPACES TO DX-抽出レコード
+               MOVE '03' TO DX-セグメント種別
+               MOVE WS-団体環境区分(WS-団体割引IDX)
+                   TO DX-環境区分
+               MOVE WS-団体規模区分(WS-団体割引IDX)
+                   TO DX-セグメントキー(1:2)
+               MOVE WS-団体割引率(WS-団体割引IDX)
+                   TO DX-セグメント値1(1:5)
+               WRITE DX-抽出レコード
+           END-PERFORM.
+
+       自動車料率セグメント抽出.
+           PERFORM VARYING WS-自動車IDX FROM 1 BY 1
+                   UNTIL WS-自動車IDX > WS-自動車料率件数
+               MOVE SPACES TO DX-抽出レコード
+               MOVE '04' TO DX-セグメント種別
+               MOVE WS-自動車環境区分(WS-自動車IDX)
+                   TO DX-環境区分
+               MOVE WS-車両クラス(WS-自動車IDX)
+                   TO DX-セグメントキー(1:2)
+               MOVE WS-ノンフリート等級(WS-自動車IDX)
+                   TO DX-セグメントキー(3:2)
+               MOVE WS-自動車基準保険料(WS-自動車IDX)
+                   TO DX-セグメント値1(1:5)
+               MOVE WS-自動車NCD係数(WS-自動車IDX)
+                   TO DX-セグメント値2(1:5)
+               WRITE DX-抽出レコード
+           END-PERFORM.
