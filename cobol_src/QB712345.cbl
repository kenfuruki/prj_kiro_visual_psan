@@ -2,16 +2,216 @@
        PROGRAM-ID. QB712345.
       *---------------------------------------------------------
       * 自火超更新・帳票バッチ共通：特約計算サブモジュール
+      * 改版履歴
+      *   2026/08/08  LK-計算基本項目にQB7000の契約マスター項目
+      *               (契約者番号等)を追加し、契約と連動する
+      *               形に変更
+      *   2026/08/08  特約ごとのローディング率を料率マスターから
+      *               取得し、特約保険料を算出する方式に変更
+      *               (従来の一律1.5倍のダミー処理を廃止)
+      *   2026/08/08  LK-計算基本項目に契約クラス・構造区分・地域
+      *               コードを追加(QB71RCのレイアウトに合わせる)
+      *   2026/08/08  特約異動日時点で有効だった版のローディング率
+      *               を採用するよう効力発生日判定を追加(従来は
+      *               常に最新版を採用していた)
+      *   2026/08/08  LK-計算基本項目にRUNモード・適用料率TBL
+      *               バージョンを追加(更新バッチ/帳票バッチ共通)
+      *   2026/08/08  特約保険料がPIC 9(7)の許容範囲を超える場合、
+      *               ON SIZE ERRORを捕捉してQB71EXへ例外退避する
+      *               ように変更(従来は桁あふれを無条件に切捨て)
+      *   2026/08/08  特約保険料の積上げ結果をQB71LGへ渡し、処理
+      *               ログファイルへ記録するように変更
+      *   2026/08/08  LK-計算基本項目に団体規模区分・車両クラス・
+      *               ノンフリート等級を追加(QB71RCの職域／e-Auto
+      *               料率判定に使用するため中継)
+      *   2026/08/09  特約ごとの適用ローディング率・採用料率TBL
+      *               バージョンをQB71RHへ渡し、契約料率適用履歴
+      *               ファイルへ記録するように変更(監査・顧客照会
+      *               対応)
+      *   2026/08/09  LK-RUNモードにシミュレーションモード('3')を
+      *               追加し、LK-料率環境区分('1'=本番/'9'=提案)
+      *               を特約ローディング率検索のキーに使用する
+      *               ように変更。シミュレーションモード中は処理
+      *               ログ・料率適用履歴・例外ファイルへの出力を
+      *               抑止する(本番データへ影響を与えない what-if
+      *               実行のため)
+      *   2026/08/09  LK-特約件数がLK-特約明細のOCCURS 5を超える
+      *               場合に備え、特約ループの上限をLK-特約明細の
+      *               添字範囲内に補正するように変更
+      *   2026/08/09  特約異動日が未設定(ゼロ)の場合の対象異動日を
+      *               現在日付に変更(従来は指定不能な将来日付を
+      *               設定していたため、未発効の将来版ローディング
+      *               率を誤って採用する恐れがあった)
+      *   2026/08/09  特約保険料の積算がON SIZE ERRORとなった特約に
+      *               ついては、更新前の値のままである特約保険料を
+      *               成功時と同じ扱いで料率適用履歴へ記録して
+      *               しまっていたため、オーバーフロー発生時は
+      *               履歴出力をスキップするように変更
       *---------------------------------------------------------
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * VCOPY句で料率マスター値を展開(特約ローディング率取得用)
+           COPY VB73C100.
+       01  WS-特約添字               PIC 9(2).
+       01  WS-特約処理件数           PIC 9(2).
+       01  WS-特約オーバーフローSW   PIC X(1).
+           88  WS-特約オーバーフロー有 VALUE 'Y'.
+       01  WS-適用ローディング率     PIC 9(1)V9(4).
+       01  WS-対象異動日             PIC 9(8).
+       01  WS-採用済開始日           PIC 9(8).
+       01  WS-特約保険料計算結果     PIC 9(9).
+       01  WS-例外項目.
+           05  WS-例外発生プログラムID PIC X(8)
+                                          VALUE 'QB712345'.
+           05  WS-例外契約者番号       PIC 9(10).
+           05  WS-例外区分             PIC X(20).
+           05  WS-例外基本保険料       PIC 9(7).
+           05  WS-例外特約保険料計算前 PIC 9(9).
+           05  WS-例外特約種別コード   PIC X(2).
+           05  WS-例外備考             PIC X(40).
+       01  WS-ログ項目.
+           05  WS-ログプログラムID    PIC X(8)  VALUE 'QB712345'.
+           05  WS-ログ契約者番号      PIC 9(10).
+           05  WS-ログ処理区分        PIC X(20)
+                                  VALUE '特約保険料'.
+           05  WS-ログ入力値          PIC 9(7).
+           05  WS-ログ出力値          PIC 9(7).
+           05  WS-ログメッセージ      PIC X(40) VALUE SPACES.
+       01  WS-履歴項目.
+           05  WS-履歴契約者番号       PIC 9(10).
+           05  WS-履歴料率TBLバージョン PIC 9(6).
+           05  WS-履歴特約種別コード   PIC X(2).
+           05  WS-履歴適用ローディング率 PIC 9(1)V9(4).
+           05  WS-履歴基本保険料       PIC 9(7).
+           05  WS-履歴特約保険料累計   PIC 9(7).
        LINKAGE SECTION.
        01  LK-計算基本項目.
+           05  LK-RUNモード        PIC X(1).
+               88  LK-更新モード       VALUE '1'.
+               88  LK-帳票モード       VALUE '2'.
+               88  LK-シミュレーションモード VALUE '3'.
+           05  LK-契約者番号       PIC 9(10).
+           05  LK-証券種目区分     PIC X(2).
+           05  LK-保険始期日       PIC 9(8).
+           05  LK-保険終期日       PIC 9(8).
+           05  LK-被保険者氏名カナ PIC X(30).
+           05  LK-契約クラス       PIC X(2).
+           05  LK-構造区分         PIC X(1).
+           05  LK-地域コード       PIC X(3).
+           05  LK-特約件数         PIC 9(2).
+           05  LK-特約明細 OCCURS 5 TIMES.
+               10  LK-特約種別コード PIC X(2).
+               10  LK-特約異動日     PIC 9(8).
            05  LK-基本保険料       PIC 9(7).
            05  LK-特約保険料       PIC 9(7).
+           05  LK-適用料率TBLバージョン PIC 9(6).
+           05  LK-団体規模区分     PIC X(2).
+           05  LK-車両クラス       PIC X(2).
+           05  LK-ノンフリート等級 PIC X(2).
+           05  LK-料率環境区分     PIC X(1).
+               88  LK-本番料率環境     VALUE '1'.
+               88  LK-シミュレーション料率環境 VALUE '9'.
        PROCEDURE DIVISION USING LK-計算基本項目.
        SUB-ROUTINE.
-      * 1. 料率TBL保持プログラムから最新の料率を取得
+      * 1. 料率TBL保持プログラムから最新の基本保険料を取得
            CALL 'QB71RC' USING LK-計算基本項目.
-      * 2. 取得した料率を基に特約保険料を算出 (ダミー処理)
-           COMPUTE LK-特約保険料 = LK-基本保険料 * 1.5.
+      * 2. 契約が付帯している特約ごとにローディング率を取得し、
+      *    特約保険料を積み上げる
+           MOVE ZERO TO LK-特約保険料
+      * LK-特約件数がLK-特約明細のOCCURS範囲(5)を超えていても
+      * 添字あふれしないよう、ループの上限を明細件数で補正する
+           MOVE LK-特約件数 TO WS-特約処理件数
+           IF WS-特約処理件数 > 5
+               MOVE 5 TO WS-特約処理件数
+           END-IF
+           PERFORM VARYING WS-特約添字 FROM 1 BY 1
+                   UNTIL WS-特約添字 > WS-特約処理件数
+               IF LK-特約種別コード(WS-特約添字) NOT = SPACES
+                   PERFORM 特約ローディング率取得
+                   COMPUTE WS-特約保険料計算結果 =
+                       LK-特約保険料 + (LK-基本保険料 *
+                       (WS-適用ローディング率 - 1))
+                   MOVE 'N' TO WS-特約オーバーフローSW
+                   COMPUTE LK-特約保険料 =
+                       WS-特約保険料計算結果
+                       ON SIZE ERROR
+                           SET WS-特約オーバーフロー有
+                               TO TRUE
+                           IF NOT LK-シミュレーションモード
+                               PERFORM 特約保険料例外出力
+                           END-IF
+                   END-COMPUTE
+                   IF NOT LK-シミュレーションモード
+                      AND NOT WS-特約オーバーフロー有
+                       PERFORM 料率適用履歴出力
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF NOT LK-シミュレーションモード
+               MOVE LK-契約者番号     TO WS-ログ契約者番号
+               MOVE LK-基本保険料     TO WS-ログ入力値
+               MOVE LK-特約保険料     TO WS-ログ出力値
+               CALL 'QB71LG' USING WS-ログ項目
+           END-IF
            EXIT PROGRAM.
+
+       特約ローディング率取得.
+      * LK-料率環境区分(通常は'1'=本番、シミュレーション時は
+      * '9'=提案)かつ特約種別コードが一致する行のうち、特約異動日
+      * 時点で有効(適用開始日が異動日以前で最も新しい)だった版の
+      * ローディング率を適用する。異動日が未設定(ゼロ)の場合は
+      * 現在有効な最新版を採用する
+           MOVE 1.0000 TO WS-適用ローディング率
+           MOVE ZERO   TO WS-採用済開始日
+           MOVE LK-特約異動日(WS-特約添字)
+               TO WS-対象異動日
+           IF WS-対象異動日 = ZERO
+               MOVE FUNCTION CURRENT-DATE(1:8)
+                   TO WS-対象異動日
+           END-IF
+           PERFORM VARYING WS-特約LDIDX FROM 1 BY 1
+                   UNTIL WS-特約LDIDX >
+                         WS-特約ローディング件数
+               IF WS-特約環境区分(WS-特約LDIDX) =
+                      LK-料率環境区分
+                  AND WS-特約種別コード(WS-特約LDIDX) =
+                      LK-特約種別コード(WS-特約添字)
+                  AND WS-特約適用開始日(WS-特約LDIDX) <=
+                      WS-対象異動日
+                  AND WS-特約適用開始日(WS-特約LDIDX) >=
+                      WS-採用済開始日
+                   MOVE WS-特約適用開始日(WS-特約LDIDX)
+                       TO WS-採用済開始日
+                   MOVE WS-特約ローディング率(WS-特約LDIDX)
+                       TO WS-適用ローディング率
+               END-IF
+           END-PERFORM.
+
+       料率適用履歴出力.
+      * 当該特約に適用したローディング率と、採用した料率TBL
+      * バージョンを契約料率適用履歴ファイルへ記録する
+           MOVE LK-契約者番号           TO WS-履歴契約者番号
+           MOVE LK-適用料率TBLバージョン
+                                 TO WS-履歴料率TBLバージョン
+           MOVE LK-特約種別コード(WS-特約添字)
+                                 TO WS-履歴特約種別コード
+           MOVE WS-適用ローディング率
+                                 TO WS-履歴適用ローディング率
+           MOVE LK-基本保険料           TO WS-履歴基本保険料
+           MOVE LK-特約保険料
+                                 TO WS-履歴特約保険料累計
+           CALL 'QB71RH' USING WS-履歴項目.
+
+       特約保険料例外出力.
+      * 特約保険料がPIC 9(7)の許容範囲を超えたため、手作業による
+      * 単価見直し対象として例外ファイルへ退避する(退避時点の
+      * LK-特約保険料は更新前の値のまま保持される)
+           MOVE LK-契約者番号           TO WS-例外契約者番号
+           MOVE "特約保険料エラー"      TO WS-例外区分
+           MOVE LK-基本保険料           TO WS-例外基本保険料
+           MOVE WS-特約保険料計算結果
+                                 TO WS-例外特約保険料計算前
+           MOVE LK-特約種別コード(WS-特約添字)
+                                 TO WS-例外特約種別コード
+           MOVE SPACES                 TO WS-例外備考
+           CALL 'QB71EX' USING WS-例外項目.
