@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QB71EX.
+      *---------------------------------------------------------
+      * 保険料計算例外共有書込モジュール
+      * QB712345等でPIC 9(7)の保険料項目がON SIZE ERRORとなった
+      * 契約を、手作業による単価見直し対象として例外ファイルへ
+      * 退避する。呼出側はLK-例外項目を編集してCALLする。
+      * 改版履歴
+      *   2026/08/08  新規作成
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 保険料例外ファイル ASSIGN TO "QB71EX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  保険料例外ファイル.
+           COPY VB71C400.
+       WORKING-STORAGE SECTION.
+       01  WS-例外初期化済みスイッチ  PIC X(1)  VALUE 'N'.
+           88  WS-例外初期化済み      VALUE 'Y'.
+       01  WS-現在日時                PIC X(21).
+       LINKAGE SECTION.
+       01  LK-例外項目.
+           05  LK-発生プログラムID     PIC X(8).
+           05  LK-契約者番号           PIC 9(10).
+           05  LK-例外区分             PIC X(20).
+           05  LK-基本保険料           PIC 9(7).
+           05  LK-特約保険料計算前     PIC 9(9).
+           05  LK-特約種別コード       PIC X(2).
+           05  LK-備考                 PIC X(40).
+       PROCEDURE DIVISION USING LK-例外項目.
+       EX-MAIN-ROUTINE.
+           IF NOT WS-例外初期化済み
+               OPEN OUTPUT 保険料例外ファイル
+               SET WS-例外初期化済み TO TRUE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-現在日時
+           MOVE LK-契約者番号          TO EX-契約者番号
+           MOVE WS-現在日時(1:8)       TO EX-発生年月日
+           MOVE WS-現在日時(9:6)       TO EX-発生時分秒
+           MOVE LK-発生プログラムID
+                                 TO EX-発生プログラムID
+           MOVE LK-例外区分            TO EX-例外区分
+           MOVE LK-基本保険料          TO EX-基本保険料
+           MOVE LK-特約保険料計算前
+                                 TO EX-特約保険料計算前
+           MOVE LK-特約種別コード
+                                 TO EX-特約種別コード
+           MOVE LK-備考                TO EX-備考
+           WRITE EX-例外レコード
+           EXIT PROGRAM.
