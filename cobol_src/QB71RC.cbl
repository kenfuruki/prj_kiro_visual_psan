@@ -3,17 +3,193 @@
       *---------------------------------------------------------
       * 職域＆e-Auto：料率TBL保持プログラム
       * ※6文字IDかつ末尾2文字アルファベット
+      * 改版履歴
+      *   2026/08/08  LK-計算基本項目にQB7000の契約マスター項目
+      *               (契約者番号等)を追加し、契約と連動する
+      *               形に変更
+      *   2026/08/08  LK-計算基本項目に特約明細を追加(QB712345の
+      *               特約ローディング率取得に合わせてレイアウト
+      *               を統一)
+      *   2026/08/08  契約クラス・構造区分・地域コードをキーとして
+      *               基本料率テーブルをSEARCH ALLする実処理に変更
+      *               (従来の固定値10000を廃止)
+      *   2026/08/08  LK-計算基本項目にRUNモード・適用料率TBL
+      *               バージョンを追加。採用した料率TBLバージョン
+      *               をLK-適用料率TBLバージョンへ返却する
+      *   2026/08/08  検索結果の基本保険料をQB71LGへ渡し、処理ログ
+      *               ファイルへ記録するように変更
+      *   2026/08/08  証券種目区分により職域団体(団体割引適用)・
+      *               e-Auto(車両クラス＋NCD係数)・火災＆超保険の
+      *               料率算出パスを分岐する方式に変更
+      *   2026/08/09  WS-料率マスター(VB73C100)はVCOPY展開により
+      *               本モジュールのWORKING-STORAGEに常駐する実装
+      *               のため、契約ごとにDBへ再アクセスすることは
+      *               もともと発生しないが、その前提を明示する
+      *               準備済みスイッチを追加し、ラン開始時の1回
+      *               だけ準備完了を処理ログへ記録するように変更
+      *               (従来は契約単位のSEARCH ALL結果しかログに
+      *               残らず、TBLが何件のセグメントを保持して
+      *               起動したか確認できなかった)
+      *   2026/08/09  LK-RUNモードにシミュレーションモード('3')・
+      *               LK-料率環境区分('1'=本番/'9'=提案TBL)を追加
+      *               し、検索キーの環境区分をLK-料率環境区分から
+      *               組み立てる方式に変更(従来は環境区分を固定で
+      *               '1'としていた)。シミュレーションモード中は
+      *               処理ログへの出力を抑止し、本番のポリシー
+      *               マスター更新・本番出力に影響を与えないまま
+      *               提案TBLでの料率を確認できるようにする
       *---------------------------------------------------------
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       * VCOPY句で料率マスター値を展開
            COPY VB73C100.
+       01  WS-基本料率検索キー.
+           05  WS-検索用環境区分      PIC X(1)  VALUE '1'.
+           05  WS-検索用契約クラス    PIC X(2).
+           05  WS-検索用構造区分      PIC X(1).
+           05  WS-検索用地域コード    PIC X(3).
+       01  WS-団体割引検索キー.
+           05  WS-検索用団体環境区分  PIC X(1)  VALUE '1'.
+           05  WS-検索用団体規模区分  PIC X(2).
+       01  WS-自動車検索キー.
+           05  WS-検索用自動車環境区分 PIC X(1) VALUE '1'.
+           05  WS-検索用車両クラス     PIC X(2).
+           05  WS-検索用NF等級         PIC X(2).
+       01  WS-個人ベース保険料        PIC 9(7).
+       01  WS-適用団体割引率          PIC 9(1)V9(4).
+       01  WS-料率マスター準備済みSW  PIC X(1)  VALUE 'N'.
+           88  WS-料率マスター準備済み     VALUE 'Y'.
+       01  WS-ログ項目.
+           05  WS-ログプログラムID    PIC X(8)  VALUE 'QB71RC'.
+           05  WS-ログ契約者番号      PIC 9(10).
+           05  WS-ログ処理区分        PIC X(20)
+                                  VALUE '基本料率検索'.
+           05  WS-ログ入力値          PIC 9(7).
+           05  WS-ログ出力値          PIC 9(7).
+           05  WS-ログメッセージ      PIC X(40) VALUE SPACES.
        LINKAGE SECTION.
        01  LK-計算基本項目.
+           05  LK-RUNモード        PIC X(1).
+               88  LK-更新モード       VALUE '1'.
+               88  LK-帳票モード       VALUE '2'.
+               88  LK-シミュレーションモード VALUE '3'.
+           05  LK-契約者番号       PIC 9(10).
+           05  LK-証券種目区分     PIC X(2).
+           05  LK-保険始期日       PIC 9(8).
+           05  LK-保険終期日       PIC 9(8).
+           05  LK-被保険者氏名カナ PIC X(30).
+           05  LK-契約クラス       PIC X(2).
+           05  LK-構造区分         PIC X(1).
+           05  LK-地域コード       PIC X(3).
+           05  LK-特約件数         PIC 9(2).
+           05  LK-特約明細 OCCURS 5 TIMES.
+               10  LK-特約種別コード PIC X(2).
+               10  LK-特約異動日     PIC 9(8).
            05  LK-基本保険料       PIC 9(7).
            05  LK-特約保険料       PIC 9(7).
+           05  LK-適用料率TBLバージョン PIC 9(6).
+           05  LK-団体規模区分     PIC X(2).
+           05  LK-車両クラス       PIC X(2).
+           05  LK-ノンフリート等級 PIC X(2).
+           05  LK-料率環境区分     PIC X(1).
+               88  LK-本番料率環境     VALUE '1'.
+               88  LK-シミュレーション料率環境 VALUE '9'.
        PROCEDURE DIVISION USING LK-計算基本項目.
        RATE-GET-ROUTINE.
-      * VCOPYで展開されたテーブルを検索して値をセットする想定
-           MOVE 10000 TO LK-基本保険料.
+      * 証券種目区分により料率算出パスを分岐する
+      *   "11"=職域団体：個人ベース料率に団体規模区分の割引を適用
+      *   "21"=e-Auto  ：車両クラス＋ノンフリート等級の基準保険料
+      *                  にNCD係数を掛けて算出
+      *   上記以外     ：火災＆超保険の契約クラス・構造区分・地域
+      *                  コードによる基本料率テーブル検索(従来通り)
+           IF NOT WS-料率マスター準備済み
+               PERFORM 料率マスター準備
+           END-IF
+           MOVE LK-料率環境区分   TO WS-検索用環境区分
+                                     WS-検索用団体環境区分
+                                     WS-検索用自動車環境区分
+           MOVE ZERO TO LK-基本保険料
+           EVALUATE LK-証券種目区分
+               WHEN '11'
+                   PERFORM 職域団体料率算出
+               WHEN '21'
+                   PERFORM eAuto料率算出
+               WHEN OTHER
+                   PERFORM 火災超保険基本料率検索
+           END-EVALUATE
+           MOVE WS-料率TBLバージョン
+               TO LK-適用料率TBLバージョン
+           IF NOT LK-シミュレーションモード
+               MOVE LK-契約者番号     TO WS-ログ契約者番号
+               MOVE ZERO              TO WS-ログ入力値
+               MOVE LK-基本保険料     TO WS-ログ出力値
+               CALL 'QB71LG' USING WS-ログ項目
+           END-IF
            EXIT PROGRAM.
+
+       料率マスター準備.
+      * WS-料率マスターはVB73C100のVCOPY展開によりCALL間で常駐する
+      * WORKING-STORAGEテーブルであり、本ルーチンはラン最初の
+      * CALLで1回だけ準備完了を処理ログへ記録する(以降のCALLは
+      * 何件あっても１キー＝１セグメントDBへ再アクセスしない)
+           SET WS-料率マスター準備済み TO TRUE
+           IF NOT LK-シミュレーションモード
+               MOVE LK-契約者番号     TO WS-ログ契約者番号
+               MOVE WS-料率TBLバージョン
+                                  TO WS-ログ入力値
+               MOVE ZERO              TO WS-ログ出力値
+               MOVE '料率準備完了'    TO WS-ログ処理区分
+               CALL 'QB71LG' USING WS-ログ項目
+           END-IF
+           MOVE '基本料率検索'     TO WS-ログ処理区分.
+
+       火災超保険基本料率検索.
+      * 契約クラス・構造区分・地域コードをキーに基本料率テーブルを
+      * 検索し、該当料率を基本保険料として設定する
+           MOVE LK-契約クラス   TO WS-検索用契約クラス
+           MOVE LK-構造区分     TO WS-検索用構造区分
+           MOVE LK-地域コード   TO WS-検索用地域コード
+           SEARCH ALL WS-基本料率テーブル
+               WHEN WS-基本料率KEY(WS-基本料率IDX) =
+                    WS-基本料率検索キー
+                   MOVE WS-基本料率値(WS-基本料率IDX)
+                       TO LK-基本保険料
+           END-SEARCH.
+
+       職域団体料率算出.
+      * 個人ベース料率(契約クラス・構造区分・地域コード)を求め、
+      * 団体規模区分に応じた団体割引率を適用する
+           MOVE ZERO TO WS-個人ベース保険料
+                        WS-適用団体割引率
+           MOVE LK-契約クラス   TO WS-検索用契約クラス
+           MOVE LK-構造区分     TO WS-検索用構造区分
+           MOVE LK-地域コード   TO WS-検索用地域コード
+           SEARCH ALL WS-基本料率テーブル
+               WHEN WS-基本料率KEY(WS-基本料率IDX) =
+                    WS-基本料率検索キー
+                   MOVE WS-基本料率値(WS-基本料率IDX)
+                       TO WS-個人ベース保険料
+           END-SEARCH
+           MOVE LK-団体規模区分 TO WS-検索用団体規模区分
+           SEARCH ALL WS-団体割引テーブル
+               WHEN WS-団体割引KEY(WS-団体割引IDX) =
+                    WS-団体割引検索キー
+                   MOVE WS-団体割引率(WS-団体割引IDX)
+                       TO WS-適用団体割引率
+           END-SEARCH
+           COMPUTE LK-基本保険料 =
+               WS-個人ベース保険料 *
+               (1 - WS-適用団体割引率).
+
+       eAuto料率算出.
+      * 車両クラス・ノンフリート等級をキーに基準保険料とNCD係数を
+      * 求め、基準保険料×NCD係数を基本保険料とする
+           MOVE LK-車両クラス       TO WS-検索用車両クラス
+           MOVE LK-ノンフリート等級 TO WS-検索用NF等級
+           SEARCH ALL WS-自動車料率テーブル
+               WHEN WS-自動車KEY(WS-自動車IDX) =
+                    WS-自動車検索キー
+                   COMPUTE LK-基本保険料 =
+                       WS-自動車基準保険料(WS-自動車IDX) *
+                       WS-自動車NCD係数(WS-自動車IDX)
+           END-SEARCH.
