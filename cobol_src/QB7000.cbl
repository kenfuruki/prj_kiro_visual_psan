@@ -4,16 +4,248 @@
       * 火災＆超保険：メイン保険料計算処理 (現行チーム管轄)
       * ※現行の１キー＝１セグメント木構造のDBから
       * 基本データを取得する想定
+      * 改版履歴
+      *   2026/08/08  契約マスターファイルを読み込み、契約単位で
+      *               QB712345／QB71RCへ連携する方式に変更
+      *   2026/08/08  契約マスターの特約明細(種別コード・異動日)を
+      *               WS-計算基本項目に追加
+      *   2026/08/08  契約マスターの契約クラス・構造区分・地域
+      *               コードをWS-計算基本項目に追加(QB71RCの基本
+      *               料率キー検索に使用)
+      *   2026/08/08  WS-計算基本項目にRUNモード・適用料率TBL
+      *               バージョンを追加。本バッチは常に更新モード
+      *               ('1')で起動する(帳票バッチはQB7100)
+      *   2026/08/08  契約単位の計算結果をQB71LGへ渡し、処理ログ
+      *               ファイルへ記録するように変更
+      *   2026/08/08  契約マスターの団体規模区分・車両クラス・
+      *               ノンフリート等級をWS-計算基本項目に追加
+      *               (QB71RCの職域／e-Auto料率判定に使用)
+      *   2026/08/09  WS-計算基本項目にRUNモード='3'(シミュレー
+      *               ション)・料率環境区分を追加(QB71SM側で使用
+      *               するレイアウトと統一するため)。本バッチは
+      *               常に更新モード('1')・本番料率環境('1')で
+      *               起動する
+      *   2026/08/09  一定件数ごとに最終処理済み契約者番号を
+      *               チェックポイントファイルへ書き出し、同形式の
+      *               リスタート制御ファイルがあればその契約者番号
+      *               以前を読み飛ばして再開するように変更(異常
+      *               終了時に全件再処理しなくて済むようにする)
+      *   2026/08/09  保険終期日が近い(QB71RNの満期継続バッチが
+      *               扱う)契約を本バッチの対象から除外するように
+      *               変更。QB71RNが帳票モードで保険料按分・長期
+      *               継続割引まで含めて処理ログへ記録するため、
+      *               本バッチが同じ契約を割引前の数値で二重に
+      *               記録しないようにする
       *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 契約マスターファイル
+               ASSIGN TO "KEIYAKUM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-契約者番号
+               FILE STATUS IS WS-契約マスター状態.
+           SELECT リスタート制御ファイル
+               ASSIGN TO "QB7000RS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-リスタート状態.
+           SELECT チェックポイントファイル
+               ASSIGN TO "QB7000CP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-チェックポイント状態.
        DATA DIVISION.
+       FILE SECTION.
+       FD  契約マスターファイル.
+           COPY VB71C100.
+       FD  リスタート制御ファイル.
+       01  RS-リスタート制御レコード.
+           05  RS-契約者番号           PIC 9(10).
+           05  RS-処理年月日           PIC 9(8).
+           05  RS-処理時分秒           PIC 9(6).
+       FD  チェックポイントファイル.
+           COPY VB71C700.
        WORKING-STORAGE SECTION.
        01  WS-計算基本項目.
+           05  WS-RUNモード        PIC X(1)  VALUE '1'.
+               88  WS-更新モード       VALUE '1'.
+               88  WS-帳票モード       VALUE '2'.
+               88  WS-シミュレーションモード VALUE '3'.
+           05  WS-契約者番号       PIC 9(10).
+           05  WS-証券種目区分     PIC X(2).
+           05  WS-保険始期日       PIC 9(8).
+           05  WS-保険終期日       PIC 9(8).
+           05  WS-被保険者氏名カナ PIC X(30).
+           05  WS-契約クラス       PIC X(2).
+           05  WS-構造区分         PIC X(1).
+           05  WS-地域コード       PIC X(3).
+           05  WS-特約件数         PIC 9(2).
+           05  WS-特約明細 OCCURS 5 TIMES.
+               10  WS-特約種別コード PIC X(2).
+               10  WS-特約異動日     PIC 9(8).
            05  WS-基本保険料       PIC 9(7)  VALUE ZERO.
            05  WS-特約保険料       PIC 9(7)  VALUE ZERO.
+           05  WS-適用料率TBLバージョン PIC 9(6) VALUE ZERO.
+           05  WS-団体規模区分     PIC X(2).
+           05  WS-車両クラス       PIC X(2).
+           05  WS-ノンフリート等級 PIC X(2).
+           05  WS-料率環境区分     PIC X(1)  VALUE '1'.
+               88  WS-本番料率環境     VALUE '1'.
+               88  WS-シミュレーション料率環境 VALUE '9'.
+       01  WS-特約添字                PIC 9(2).
+       01  WS-契約マスター状態        PIC X(2).
+       01  WS-ファイル終了スイッチ    PIC X(1)  VALUE 'N'.
+           88  WS-ファイル終了        VALUE 'Y'.
+       01  WS-リスタート状態          PIC X(2).
+       01  WS-リスタート終了スイッチ  PIC X(1)  VALUE 'N'.
+           88  WS-リスタート終了      VALUE 'Y'.
+       01  WS-リスタートキー          PIC 9(10) VALUE ZERO.
+       01  WS-チェックポイント状態    PIC X(2).
+       01  WS-チェックポイント件数    PIC 9(9)  VALUE ZERO.
+       01  WS-チェックポイント間隔    PIC 9(9)  VALUE 50.
+       01  WS-最終読込契約者番号      PIC 9(10) VALUE ZERO.
+       01  WS-現在日時                PIC X(21).
+       01  WS-処理基準日              PIC 9(8).
+       01  WS-処理基準日数            PIC 9(8).
+       01  WS-保険終期日数            PIC 9(8).
+       01  WS-満期までの残日数        PIC S9(8).
+       01  WS-更新対象日数            PIC 9(3)  VALUE 30.
+       01  WS-満期接近契約スイッチ    PIC X(1)  VALUE 'N'.
+           88  WS-満期接近契約            VALUE 'Y'.
+       01  WS-ログ項目.
+           05  WS-ログプログラムID    PIC X(8)  VALUE 'QB7000'.
+           05  WS-ログ契約者番号      PIC 9(10).
+           05  WS-ログ処理区分        PIC X(20)
+                                  VALUE '保険料計算'.
+           05  WS-ログ入力値          PIC 9(7).
+           05  WS-ログ出力値          PIC 9(7).
+           05  WS-ログメッセージ      PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-ROUTINE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-処理基準日
+           COMPUTE WS-処理基準日数 =
+               FUNCTION INTEGER-OF-DATE(WS-処理基準日)
+           PERFORM リスタート制御読込
+           OPEN INPUT 契約マスターファイル
+           OPEN OUTPUT チェックポイントファイル
+           IF WS-契約マスター状態 NOT = "00"
+              OR WS-チェックポイント状態 NOT = "00"
+               DISPLAY "QB7000 ファイルOPENエラー "
+                       WS-契約マスター状態 " "
+                       WS-チェックポイント状態
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-ファイル終了
+               READ 契約マスターファイル
+                   AT END
+                       SET WS-ファイル終了 TO TRUE
+                   NOT AT END
+                       MOVE CM-契約者番号
+                           TO WS-最終読込契約者番号
+                       IF CM-契約者番号 > WS-リスタートキー
+                           PERFORM 満期接近判定
+                           IF NOT WS-満期接近契約
+                               PERFORM 契約単位計算処理
+                           END-IF
+                       END-IF
+                       PERFORM チェックポイント判定
+               END-READ
+           END-PERFORM
+           IF WS-最終読込契約者番号 NOT = ZERO
+               PERFORM チェックポイント出力
+           END-IF
+           CLOSE 契約マスターファイル
+           CLOSE チェックポイントファイル
+           STOP RUN.
+
+       リスタート制御読込.
+      * 前回チェックポイントファイルを複写したリスタート制御
+      * ファイルがあれば、その最終行の契約者番号をリスタートキー
+      * とする。ファイルが無ければ先頭から全件処理する
+           MOVE ZERO TO WS-リスタートキー
+           OPEN INPUT リスタート制御ファイル
+           IF WS-リスタート状態 = "00"
+               PERFORM UNTIL WS-リスタート終了
+                   READ リスタート制御ファイル
+                       AT END
+                           SET WS-リスタート終了 TO TRUE
+                       NOT AT END
+                           MOVE RS-契約者番号
+                               TO WS-リスタートキー
+                   END-READ
+               END-PERFORM
+               CLOSE リスタート制御ファイル
+           ELSE
+               DISPLAY "QB7000 リスタート制御未検出"
+               DISPLAY "のため先頭から処理します"
+           END-IF.
+
+       チェックポイント判定.
+      * WS-チェックポイント間隔件ごとに、直前に読んだ契約者番号を
+      * チェックポイントファイルへ書き出す(最終行が次回リスタート
+      * の再開位置になる)
+           ADD 1 TO WS-チェックポイント件数
+           IF WS-チェックポイント件数 >=
+               WS-チェックポイント間隔
+               PERFORM チェックポイント出力
+               MOVE ZERO TO WS-チェックポイント件数
+           END-IF.
+
+       チェックポイント出力.
+           MOVE FUNCTION CURRENT-DATE TO WS-現在日時
+           MOVE WS-最終読込契約者番号
+                                 TO CP-契約者番号
+           MOVE WS-現在日時(1:8) TO CP-処理年月日
+           MOVE WS-現在日時(9:6) TO CP-処理時分秒
+           WRITE CP-チェックポイントレコード.
+
+       満期接近判定.
+      * 保険終期日が処理基準日からWS-更新対象日数以内の契約は、
+      * QB71RNの満期継続バッチが按分・長期継続割引込みで計算する
+      * ため、本バッチでは対象外として二重処理を避ける
+           MOVE 'N' TO WS-満期接近契約スイッチ
+           COMPUTE WS-保険終期日数 =
+               FUNCTION INTEGER-OF-DATE(CM-保険終期日)
+           COMPUTE WS-満期までの残日数 =
+               WS-保険終期日数 - WS-処理基準日数
+           IF WS-満期までの残日数 >= 0
+              AND WS-満期までの残日数 <= WS-更新対象日数
+               SET WS-満期接近契約 TO TRUE
+           END-IF.
+
+       契約単位計算処理.
+      * 契約マスターの項目をWS-計算基本項目に移送し、
+      * 自火超更新・帳票バッチ共通のサブモジュールと
+      * 職域＆e-Auto側の料率モジュールへ契約単位で連携する
+           MOVE CM-契約者番号           TO WS-契約者番号
+           MOVE CM-証券種目区分         TO WS-証券種目区分
+           MOVE CM-保険始期日           TO WS-保険始期日
+           MOVE CM-保険終期日           TO WS-保険終期日
+           MOVE CM-被保険者氏名カナ
+                                        TO WS-被保険者氏名カナ
+           MOVE CM-契約クラス           TO WS-契約クラス
+           MOVE CM-構造区分             TO WS-構造区分
+           MOVE CM-地域コード           TO WS-地域コード
+           MOVE CM-団体規模区分         TO WS-団体規模区分
+           MOVE CM-車両クラス           TO WS-車両クラス
+           MOVE CM-ノンフリート等級
+                                        TO WS-ノンフリート等級
+           MOVE CM-特約件数             TO WS-特約件数
+           PERFORM VARYING WS-特約添字 FROM 1 BY 1
+                   UNTIL WS-特約添字 > 5
+               MOVE CM-特約種別コード(WS-特約添字)
+                   TO WS-特約種別コード(WS-特約添字)
+               MOVE CM-特約異動日(WS-特約添字)
+                   TO WS-特約異動日(WS-特約添字)
+           END-PERFORM
+           MOVE ZERO                   TO WS-基本保険料
+                                           WS-特約保険料
       * 1. 自火超更新・帳票バッチ共通のサブモジュールを呼出
-           CALL 'QB712345' USING WS-計算基本項目.
+           CALL 'QB712345' USING WS-計算基本項目
       * 2. 職域＆e-Auto側の料率モジュールを直接呼出
-           CALL 'QB71RC' USING WS-計算基本項目.
-           STOP RUN.
+           CALL 'QB71RC' USING WS-計算基本項目
+      * 3. 処理ログへ記録
+           MOVE WS-契約者番号     TO WS-ログ契約者番号
+           MOVE WS-基本保険料     TO WS-ログ入力値
+           MOVE WS-特約保険料     TO WS-ログ出力値
+           CALL 'QB71LG' USING WS-ログ項目.
