@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QB71DC.
+      *---------------------------------------------------------
+      * 現行セグメントDB ⇔ 関係DBミラー 突合バッチ
+      * QB71DXが書き出した現行セグメント抽出ファイルと、関係DB
+      * ミラー側から同一形式(VB71C900)で抽出されたファイルを
+      * 突合する。両ファイルはセグメント種別＋環境区分＋セグメント
+      * キーの昇順に並んでいることを前提に、1パスのマッチマージで
+      * 比較する(キーが片方にしか無い、または値が不一致のセグメ
+      * ントを不一致ファイルへ出力する)。
+      * 改版履歴
+      *   2026/08/09  新規作成
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 現行セグメント抽出ファイル
+               ASSIGN TO "QB71DX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-現行状態.
+           SELECT ミラー抽出ファイル
+               ASSIGN TO "QB71DCMR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ミラー状態.
+           SELECT 不一致ファイル
+               ASSIGN TO "QB71DCRP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-不一致状態.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  現行セグメント抽出ファイル.
+           COPY VB71C900.
+       FD  ミラー抽出ファイル.
+       01  MR-抽出レコード.
+           05  MR-セグメント種別       PIC X(2).
+           05  MR-環境区分             PIC X(1).
+           05  MR-セグメントキー       PIC X(10).
+           05  MR-セグメント値1        PIC X(10).
+           05  MR-セグメント値2        PIC X(10).
+       FD  不一致ファイル.
+           COPY VB71C901.
+       WORKING-STORAGE SECTION.
+       01  WS-現行状態                PIC X(2).
+       01  WS-ミラー状態              PIC X(2).
+       01  WS-不一致状態              PIC X(2).
+       01  WS-現行比較キー            PIC X(13).
+       01  WS-ミラー比較キー          PIC X(13).
+       01  WS-不一致件数              PIC 9(9)  VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           OPEN INPUT  現行セグメント抽出ファイル
+                       ミラー抽出ファイル
+           OPEN OUTPUT 不一致ファイル
+           IF WS-現行状態 NOT = "00"
+              OR WS-ミラー状態 NOT = "00"
+              OR WS-不一致状態 NOT = "00"
+               DISPLAY "QB71DC ファイルOPENエラー "
+                       WS-現行状態 " " WS-ミラー状態 " "
+                       WS-不一致状態
+               STOP RUN
+           END-IF
+           PERFORM 現行読込
+           PERFORM ミラー読込
+           PERFORM UNTIL WS-現行比較キー = HIGH-VALUES
+                   AND WS-ミラー比較キー = HIGH-VALUES
+               EVALUATE TRUE
+                   WHEN WS-現行比較キー = WS-ミラー比較キー
+                       PERFORM 値突合
+                       PERFORM 現行読込
+                       PERFORM ミラー読込
+                   WHEN WS-現行比較キー < WS-ミラー比較キー
+                       PERFORM 現行のみ出力
+                       PERFORM 現行読込
+                   WHEN OTHER
+                       PERFORM ミラーのみ出力
+                       PERFORM ミラー読込
+               END-EVALUATE
+           END-PERFORM
+           CLOSE 現行セグメント抽出ファイル
+                 ミラー抽出ファイル
+                 不一致ファイル
+           DISPLAY "QB71DC 不一致件数 " WS-不一致件数
+           STOP RUN.
+
+       現行読込.
+           READ 現行セグメント抽出ファイル
+               AT END
+                   MOVE HIGH-VALUES TO WS-現行比較キー
+               NOT AT END
+                   MOVE DX-セグメント種別
+                       TO WS-現行比較キー(1:2)
+                   MOVE DX-環境区分
+                       TO WS-現行比較キー(3:1)
+                   MOVE DX-セグメントキー
+                       TO WS-現行比較キー(4:10)
+           END-READ.
+
+       ミラー読込.
+           READ ミラー抽出ファイル
+               AT END
+                   MOVE HIGH-VALUES TO WS-ミラー比較キー
+               NOT AT END
+                   MOVE MR-セグメント種別
+                       TO WS-ミラー比較キー(1:2)
+                   MOVE MR-環境区分
+                       TO WS-ミラー比較キー(3:1)
+                   MOVE MR-セグメントキー
+                       TO WS-ミラー比較キー(4:10)
+           END-READ.
+
+       値突合.
+      * キーが一致したセグメントについて、値1・値2のいずれかが
+      * 不一致であれば突合エラーとして出力する
+           IF DX-セグメント値1 NOT = MR-セグメント値1
+              OR DX-セグメント値2 NOT = MR-セグメント値2
+               MOVE DX-セグメント種別 TO DC-セグメント種別
+               MOVE DX-環境区分       TO DC-環境区分
+               MOVE DX-セグメントキー TO DC-セグメントキー
+               MOVE DX-セグメント値1  TO DC-現行値1
+               MOVE DX-セグメント値2  TO DC-現行値2
+               MOVE MR-セグメント値1  TO DC-ミラー値1
+               MOVE MR-セグメント値2  TO DC-ミラー値2
+               MOVE "値不一致"        TO DC-不一致区分
+               PERFORM 不一致出力
+           END-IF.
+
+       現行のみ出力.
+      * 現行セグメントDB側にのみ存在し、関係DBミラー側にはまだ
+      * 反映されていないセグメント
+           MOVE DX-セグメント種別 TO DC-セグメント種別
+           MOVE DX-環境区分       TO DC-環境区分
+           MOVE DX-セグメントキー TO DC-セグメントキー
+           MOVE DX-セグメント値1  TO DC-現行値1
+           MOVE DX-セグメント値2  TO DC-現行値2
+           MOVE SPACES            TO DC-ミラー値1
+                                     DC-ミラー値2
+           MOVE "現行のみ"        TO DC-不一致区分
+           PERFORM 不一致出力.
+
+       ミラーのみ出力.
+      * 関係DBミラー側にのみ存在し、現行セグメントDB側には無い
+      * セグメント(ミラー側の移行漏れ、または削除反映漏れ)
+           MOVE MR-セグメント種別 TO DC-セグメント種別
+           MOVE MR-環境区分       TO DC-環境区分
+           MOVE MR-セグメントキー TO DC-セグメントキー
+           MOVE SPACES            TO DC-現行値1
+                                     DC-現行値2
+           MOVE MR-セグメント値1  TO DC-ミラー値1
+           MOVE MR-セグメント値2  TO DC-ミラー値2
+           MOVE "ミラーのみ"      TO DC-不一致区分
+           PERFORM 不一致出力.
+
+       不一致出力.
+           ADD 1 TO WS-不一致件数
+           WRITE DC-不一致レコード.
