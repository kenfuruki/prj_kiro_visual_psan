@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QB71RZ.
+      *---------------------------------------------------------
+      * 自火超：保険料日報突合バッチ
+      * QB7100が前回出力した保険料日報(QB7100RP.PRVとして退避した
+      * もの)と、当日分のQB7100RP.DATを契約者番号で突合し、基本
+      * 保険料・特約保険料のいずれかがWS-許容差異を超えて変動した
+      * 契約、および前回・当日のどちらか一方にしか存在しない契約
+      * を保険料突合ファイルに出力する。料率TBLの改定やプログラム
+      * 変更による想定外の保険料変動を、出力前に検知するための
+      * チェックバッチである。
+      * 改版履歴
+      *   2026/08/09  新規作成
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 前回日報ファイル
+               ASSIGN TO "QB7100RP.PRV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-前回状態.
+           SELECT 当日日報ファイル
+               ASSIGN TO "QB7100RP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-当日状態.
+           SELECT 保険料突合ファイル
+               ASSIGN TO "QB71RZRP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-突合状態.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  前回日報ファイル.
+       01  PV-保険料日報明細.
+           05  PV-契約者番号           PIC 9(10).
+           05  PV-基本保険料           PIC 9(7).
+           05  PV-特約保険料           PIC 9(7).
+           05  PV-合計保険料           PIC 9(8).
+           05  PV-料率TBLバージョン    PIC 9(6).
+       FD  当日日報ファイル.
+           COPY VB71C500.
+       FD  保険料突合ファイル.
+           COPY VB71C903.
+       WORKING-STORAGE SECTION.
+       01  WS-前回状態                PIC X(2).
+       01  WS-当日状態                PIC X(2).
+       01  WS-突合状態                PIC X(2).
+       01  WS-前回契約者番号          PIC 9(10).
+           88  WS-前回読込終了            VALUE 9999999999.
+       01  WS-当日契約者番号          PIC 9(10).
+           88  WS-当日読込終了            VALUE 9999999999.
+       01  WS-許容差異                PIC 9(5)  VALUE 1000.
+       01  WS-基本差異絶対値          PIC 9(7).
+       01  WS-特約差異絶対値          PIC 9(7).
+       01  WS-突合件数                PIC 9(7)  VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           OPEN INPUT  前回日報ファイル
+           OPEN INPUT  当日日報ファイル
+           OPEN OUTPUT 保険料突合ファイル
+           IF WS-前回状態 NOT = "00" OR WS-当日状態 NOT = "00"
+              OR WS-突合状態 NOT = "00"
+               DISPLAY "QB71RZ 日報ファイルOPENエラー "
+                       WS-前回状態 " " WS-当日状態 " "
+                       WS-突合状態
+               STOP RUN
+           END-IF
+           PERFORM 前回読込
+           PERFORM 当日読込
+           PERFORM UNTIL WS-前回読込終了 AND WS-当日読込終了
+               EVALUATE TRUE
+                   WHEN WS-前回契約者番号
+                            = WS-当日契約者番号
+                       PERFORM 保険料突合判定
+                       PERFORM 前回読込
+                       PERFORM 当日読込
+                   WHEN WS-前回契約者番号
+                            < WS-当日契約者番号
+                       PERFORM 前回のみ出力
+                       PERFORM 前回読込
+                   WHEN OTHER
+                       PERFORM 当日のみ出力
+                       PERFORM 当日読込
+               END-EVALUATE
+           END-PERFORM
+           CLOSE 前回日報ファイル
+           CLOSE 当日日報ファイル
+           CLOSE 保険料突合ファイル
+           DISPLAY "QB71RZ 突合件数 " WS-突合件数
+           STOP RUN.
+
+       前回読込.
+           READ 前回日報ファイル
+               AT END
+                   SET WS-前回読込終了 TO TRUE
+               NOT AT END
+                   MOVE PV-契約者番号 TO WS-前回契約者番号
+           END-READ.
+
+       当日読込.
+           READ 当日日報ファイル
+               AT END
+                   SET WS-当日読込終了 TO TRUE
+               NOT AT END
+                   MOVE RP-契約者番号 TO WS-当日契約者番号
+           END-READ.
+
+       保険料突合判定.
+      * 基本保険料・特約保険料いずれかがWS-許容差異を超えて変動
+      * した契約だけを出力する(許容差異内の変動は正常な範囲とみ
+      * なし出力しない)
+           COMPUTE WS-基本差異絶対値 =
+               FUNCTION ABS(RP-基本保険料 - PV-基本保険料)
+           COMPUTE WS-特約差異絶対値 =
+               FUNCTION ABS(RP-特約保険料 - PV-特約保険料)
+           IF WS-基本差異絶対値 > WS-許容差異
+              OR WS-特約差異絶対値 > WS-許容差異
+               MOVE WS-前回契約者番号  TO RZ-契約者番号
+               MOVE PV-基本保険料      TO RZ-前回基本保険料
+               MOVE RP-基本保険料      TO RZ-当日基本保険料
+               COMPUTE RZ-基本保険料差異 =
+                   RP-基本保険料 - PV-基本保険料
+               MOVE PV-特約保険料      TO RZ-前回特約保険料
+               MOVE RP-特約保険料      TO RZ-当日特約保険料
+               COMPUTE RZ-特約保険料差異 =
+                   RP-特約保険料 - PV-特約保険料
+               MOVE "許容差異超過"     TO RZ-突合区分
+               PERFORM 突合レコード出力
+           END-IF.
+
+       前回のみ出力.
+           MOVE WS-前回契約者番号  TO RZ-契約者番号
+           MOVE PV-基本保険料      TO RZ-前回基本保険料
+           MOVE ZERO               TO RZ-当日基本保険料
+           COMPUTE RZ-基本保険料差異 = ZERO - PV-基本保険料
+           MOVE PV-特約保険料      TO RZ-前回特約保険料
+           MOVE ZERO               TO RZ-当日特約保険料
+           COMPUTE RZ-特約保険料差異 = ZERO - PV-特約保険料
+           MOVE "前回のみ存在"     TO RZ-突合区分
+           PERFORM 突合レコード出力.
+
+       当日のみ出力.
+           MOVE WS-当日契約者番号  TO RZ-契約者番号
+           MOVE ZERO               TO RZ-前回基本保険料
+           MOVE RP-基本保険料      TO RZ-当日基本保険料
+           COMPUTE RZ-基本保険料差異 = RP-基本保険料 - ZERO
+           MOVE ZERO               TO RZ-前回特約保険料
+           MOVE RP-特約保険料      TO RZ-当日特約保険料
+           COMPUTE RZ-特約保険料差異 = RP-特約保険料 - ZERO
+           MOVE "当日のみ存在"     TO RZ-突合区分
+           PERFORM 突合レコード出力.
+
+       突合レコード出力.
+           WRITE RZ-突合レコード
+           ADD 1 TO WS-突合件数.
