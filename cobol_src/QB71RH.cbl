@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QB71RH.
+      *---------------------------------------------------------
+      * 契約料率適用履歴共有書込モジュール
+      * QB712345が特約ごとにローディング率を適用した都度
+      * 呼び出され、採用した料率TBLバージョンと適用ローディング
+      * 率を履歴ファイルへ追記する。呼出側はLK-履歴項目を編集
+      * してCALLする。
+      * 改版履歴
+      *   2026/08/09  新規作成
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 料率適用履歴ファイル ASSIGN TO "QB71RH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  料率適用履歴ファイル.
+           COPY VB71C600.
+       WORKING-STORAGE SECTION.
+       01  WS-履歴初期化済みスイッチ  PIC X(1)  VALUE 'N'.
+           88  WS-履歴初期化済み      VALUE 'Y'.
+       01  WS-現在日時                PIC X(21).
+       LINKAGE SECTION.
+       01  LK-履歴項目.
+           05  LK-契約者番号           PIC 9(10).
+           05  LK-料率TBLバージョン    PIC 9(6).
+           05  LK-特約種別コード       PIC X(2).
+           05  LK-適用ローディング率   PIC 9(1)V9(4).
+           05  LK-基本保険料           PIC 9(7).
+           05  LK-特約保険料累計       PIC 9(7).
+       PROCEDURE DIVISION USING LK-履歴項目.
+       RH-MAIN-ROUTINE.
+           IF NOT WS-履歴初期化済み
+               OPEN OUTPUT 料率適用履歴ファイル
+               SET WS-履歴初期化済み TO TRUE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-現在日時
+           MOVE LK-契約者番号          TO RH-契約者番号
+           MOVE WS-現在日時(1:8)       TO RH-適用年月日
+           MOVE WS-現在日時(9:6)       TO RH-適用時分秒
+           MOVE LK-料率TBLバージョン
+                                 TO RH-料率TBLバージョン
+           MOVE LK-特約種別コード
+                                 TO RH-特約種別コード
+           MOVE LK-適用ローディング率
+                                 TO RH-適用ローディング率
+           MOVE LK-基本保険料          TO RH-基本保険料
+           MOVE LK-特約保険料累計
+                                 TO RH-特約保険料累計
+           WRITE RH-契約料率適用履歴レコード
+           EXIT PROGRAM.
