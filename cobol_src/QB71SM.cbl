@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QB71SM.
+      *---------------------------------------------------------
+      * 自火超：料率シミュレーション(What-If)バッチ
+      * 契約マスターを読み込み専用でなぞり、QB712345／QB71RCを
+      * 本番料率環境('1')・シミュレーション料率環境('9')の2回
+      * RUNモード='3'(シミュレーションモード)で呼び出し、両者の
+      * 基本保険料・特約保険料を比較した明細を出力する。
+      * シミュレーションモード中はQB712345／QB71RCが処理ログ・
+      * 料率適用履歴・例外ファイルへの出力を抑止するため、本番の
+      * QB71LOG.DAT等には一切影響を与えない。契約マスターファイル
+      * 自体もINPUTのみで開き、更新は行わない。
+      * 改版履歴
+      *   2026/08/09  新規作成
+      *   2026/08/09  シミュレーション結果ファイルのOPENエラー
+      *               チェックを追加
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 契約マスターファイル
+               ASSIGN TO "KEIYAKUM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-契約者番号
+               FILE STATUS IS WS-契約マスター状態.
+           SELECT シミュレーション結果ファイル
+               ASSIGN TO "QB71SMRP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-結果状態.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  契約マスターファイル.
+           COPY VB71C100.
+       FD  シミュレーション結果ファイル.
+           COPY VB71C800.
+       WORKING-STORAGE SECTION.
+       01  WS-計算基本項目.
+           05  WS-RUNモード        PIC X(1)  VALUE '3'.
+               88  WS-更新モード       VALUE '1'.
+               88  WS-帳票モード       VALUE '2'.
+               88  WS-シミュレーションモード VALUE '3'.
+           05  WS-契約者番号       PIC 9(10).
+           05  WS-証券種目区分     PIC X(2).
+           05  WS-保険始期日       PIC 9(8).
+           05  WS-保険終期日       PIC 9(8).
+           05  WS-被保険者氏名カナ PIC X(30).
+           05  WS-契約クラス       PIC X(2).
+           05  WS-構造区分         PIC X(1).
+           05  WS-地域コード       PIC X(3).
+           05  WS-特約件数         PIC 9(2).
+           05  WS-特約明細 OCCURS 5 TIMES.
+               10  WS-特約種別コード PIC X(2).
+               10  WS-特約異動日     PIC 9(8).
+           05  WS-基本保険料       PIC 9(7)  VALUE ZERO.
+           05  WS-特約保険料       PIC 9(7)  VALUE ZERO.
+           05  WS-適用料率TBLバージョン PIC 9(6) VALUE ZERO.
+           05  WS-団体規模区分     PIC X(2).
+           05  WS-車両クラス       PIC X(2).
+           05  WS-ノンフリート等級 PIC X(2).
+           05  WS-料率環境区分     PIC X(1)  VALUE '1'.
+               88  WS-本番料率環境     VALUE '1'.
+               88  WS-シミュレーション料率環境 VALUE '9'.
+       01  WS-特約添字                PIC 9(2).
+       01  WS-契約マスター状態        PIC X(2).
+       01  WS-結果状態                PIC X(2).
+       01  WS-ファイル終了スイッチ    PIC X(1)  VALUE 'N'.
+           88  WS-ファイル終了        VALUE 'Y'.
+       01  WS-本番基本保険料          PIC 9(7)  VALUE ZERO.
+       01  WS-本番特約保険料          PIC 9(7)  VALUE ZERO.
+       01  WS-提案基本保険料          PIC 9(7)  VALUE ZERO.
+       01  WS-提案特約保険料          PIC 9(7)  VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           OPEN INPUT  契約マスターファイル
+           OPEN OUTPUT シミュレーション結果ファイル
+           IF WS-契約マスター状態 NOT = "00"
+              OR WS-結果状態 NOT = "00"
+               DISPLAY "QB71SM ファイルOPENエラー "
+                       WS-契約マスター状態 " "
+                       WS-結果状態
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-ファイル終了
+               READ 契約マスターファイル
+                   AT END
+                       SET WS-ファイル終了 TO TRUE
+                   NOT AT END
+                       PERFORM 契約単位SM処理
+               END-READ
+           END-PERFORM
+           CLOSE 契約マスターファイル
+           CLOSE シミュレーション結果ファイル
+           STOP RUN.
+
+       契約単位SM処理.
+      * 契約マスターの項目をWS-計算基本項目に移送し、本番料率環境
+      * ('1')・シミュレーション料率環境('9')の2パスでQB712345／
+      * QB71RCを呼び出して基本保険料・特約保険料を求め、両者の
+      * 差異を1明細として出力する。RUNモードは2パスとも常に
+      * シミュレーションモード('3')のため、本番の処理ログ・料率
+      * 適用履歴・例外ファイルは一切更新されない
+           MOVE CM-契約者番号           TO WS-契約者番号
+           MOVE CM-証券種目区分         TO WS-証券種目区分
+           MOVE CM-保険始期日           TO WS-保険始期日
+           MOVE CM-保険終期日           TO WS-保険終期日
+           MOVE CM-被保険者氏名カナ
+                                        TO WS-被保険者氏名カナ
+           MOVE CM-契約クラス           TO WS-契約クラス
+           MOVE CM-構造区分             TO WS-構造区分
+           MOVE CM-地域コード           TO WS-地域コード
+           MOVE CM-団体規模区分         TO WS-団体規模区分
+           MOVE CM-車両クラス           TO WS-車両クラス
+           MOVE CM-ノンフリート等級
+                                        TO WS-ノンフリート等級
+           MOVE CM-特約件数             TO WS-特約件数
+           PERFORM VARYING WS-特約添字 FROM 1 BY 1
+                   UNTIL WS-特約添字 > 5
+               MOVE CM-特約種別コード(WS-特約添字)
+                   TO WS-特約種別コード(WS-特約添字)
+               MOVE CM-特約異動日(WS-特約添字)
+                   TO WS-特約異動日(WS-特約添字)
+           END-PERFORM
+           MOVE '1' TO WS-料率環境区分
+           MOVE ZERO TO WS-基本保険料
+                        WS-特約保険料
+           CALL 'QB712345' USING WS-計算基本項目
+           CALL 'QB71RC'   USING WS-計算基本項目
+           MOVE WS-基本保険料           TO WS-本番基本保険料
+           MOVE WS-特約保険料           TO WS-本番特約保険料
+           MOVE '9' TO WS-料率環境区分
+           MOVE ZERO TO WS-基本保険料
+                        WS-特約保険料
+           CALL 'QB712345' USING WS-計算基本項目
+           CALL 'QB71RC'   USING WS-計算基本項目
+           MOVE WS-基本保険料           TO WS-提案基本保険料
+           MOVE WS-特約保険料           TO WS-提案特約保険料
+           MOVE WS-契約者番号           TO SM-契約者番号
+           MOVE WS-本番基本保険料
+                                 TO SM-本番基本保険料
+           MOVE WS-本番特約保険料
+                                 TO SM-本番特約保険料
+           MOVE WS-提案基本保険料
+                                 TO SM-提案基本保険料
+           MOVE WS-提案特約保険料
+                                 TO SM-提案特約保険料
+           COMPUTE SM-基本保険料差異 =
+               WS-提案基本保険料 - WS-本番基本保険料
+           COMPUTE SM-特約保険料差異 =
+               WS-提案特約保険料 - WS-本番特約保険料
+           WRITE SM-シミュレーション結果明細.
