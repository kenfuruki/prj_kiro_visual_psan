@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QB7100.
+      *---------------------------------------------------------
+      * 自火超：保険料日報(帳票バッチ)
+      * QB712345のヘッダコメントにある「自火超更新・帳票バッチ
+      * 共通」の帳票バッチ側。契約マスターを読み込み、QB7000の
+      * 更新バッチと同じサブモジュール(QB712345／QB71RC)を
+      * RUNモード='2'(帳票モード)で呼び出し、契約別保険料一覧を
+      * 出力する。
+      * 改版履歴
+      *   2026/08/08  新規作成
+      *   2026/08/08  契約マスターの団体規模区分・車両クラス・
+      *               ノンフリート等級をWS-計算基本項目に追加
+      *               (QB7000側の追加に合わせてレイアウトを統一)
+      *   2026/08/09  WS-計算基本項目にRUNモードの88項目・料率
+      *               環境区分を追加(QB71SM側のレイアウトと統一
+      *               するため)。本バッチは常に帳票モード('2')・
+      *               本番料率環境('1')で起動する
+      *   2026/08/09  保険料日報ファイルのOPENエラーチェックを追加
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 契約マスターファイル
+               ASSIGN TO "KEIYAKUM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-契約者番号
+               FILE STATUS IS WS-契約マスター状態.
+           SELECT 保険料日報ファイル
+               ASSIGN TO "QB7100RP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-日報状態.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  契約マスターファイル.
+           COPY VB71C100.
+       FD  保険料日報ファイル.
+           COPY VB71C500.
+       WORKING-STORAGE SECTION.
+       01  WS-計算基本項目.
+           05  WS-RUNモード        PIC X(1)  VALUE '2'.
+               88  WS-更新モード       VALUE '1'.
+               88  WS-帳票モード       VALUE '2'.
+               88  WS-シミュレーションモード VALUE '3'.
+           05  WS-契約者番号       PIC 9(10).
+           05  WS-証券種目区分     PIC X(2).
+           05  WS-保険始期日       PIC 9(8).
+           05  WS-保険終期日       PIC 9(8).
+           05  WS-被保険者氏名カナ PIC X(30).
+           05  WS-契約クラス       PIC X(2).
+           05  WS-構造区分         PIC X(1).
+           05  WS-地域コード       PIC X(3).
+           05  WS-特約件数         PIC 9(2).
+           05  WS-特約明細 OCCURS 5 TIMES.
+               10  WS-特約種別コード PIC X(2).
+               10  WS-特約異動日     PIC 9(8).
+           05  WS-基本保険料       PIC 9(7)  VALUE ZERO.
+           05  WS-特約保険料       PIC 9(7)  VALUE ZERO.
+           05  WS-適用料率TBLバージョン PIC 9(6) VALUE ZERO.
+           05  WS-団体規模区分     PIC X(2).
+           05  WS-車両クラス       PIC X(2).
+           05  WS-ノンフリート等級 PIC X(2).
+           05  WS-料率環境区分     PIC X(1)  VALUE '1'.
+               88  WS-本番料率環境     VALUE '1'.
+               88  WS-シミュレーション料率環境 VALUE '9'.
+       01  WS-特約添字                PIC 9(2).
+       01  WS-契約マスター状態        PIC X(2).
+       01  WS-日報状態                PIC X(2).
+       01  WS-ファイル終了スイッチ    PIC X(1)  VALUE 'N'.
+           88  WS-ファイル終了        VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           OPEN INPUT  契約マスターファイル
+           OPEN OUTPUT 保険料日報ファイル
+           IF WS-契約マスター状態 NOT = "00"
+              OR WS-日報状態 NOT = "00"
+               DISPLAY "QB7100 ファイルOPENエラー "
+                       WS-契約マスター状態 " "
+                       WS-日報状態
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-ファイル終了
+               READ 契約マスターファイル
+                   AT END
+                       SET WS-ファイル終了 TO TRUE
+                   NOT AT END
+                       PERFORM 契約単位帳票処理
+               END-READ
+           END-PERFORM
+           CLOSE 契約マスターファイル
+           CLOSE 保険料日報ファイル
+           STOP RUN.
+
+       契約単位帳票処理.
+      * 契約マスターの項目をWS-計算基本項目に移送し、更新バッチ
+      * (QB7000)と同じ計算モジュールを呼び出したうえで、
+      * 契約別の保険料一覧を1明細として出力する
+           MOVE CM-契約者番号           TO WS-契約者番号
+           MOVE CM-証券種目区分         TO WS-証券種目区分
+           MOVE CM-保険始期日           TO WS-保険始期日
+           MOVE CM-保険終期日           TO WS-保険終期日
+           MOVE CM-被保険者氏名カナ
+                                        TO WS-被保険者氏名カナ
+           MOVE CM-契約クラス           TO WS-契約クラス
+           MOVE CM-構造区分             TO WS-構造区分
+           MOVE CM-地域コード           TO WS-地域コード
+           MOVE CM-団体規模区分         TO WS-団体規模区分
+           MOVE CM-車両クラス           TO WS-車両クラス
+           MOVE CM-ノンフリート等級
+                                        TO WS-ノンフリート等級
+           MOVE CM-特約件数             TO WS-特約件数
+           PERFORM VARYING WS-特約添字 FROM 1 BY 1
+                   UNTIL WS-特約添字 > 5
+               MOVE CM-特約種別コード(WS-特約添字)
+                   TO WS-特約種別コード(WS-特約添字)
+               MOVE CM-特約異動日(WS-特約添字)
+                   TO WS-特約異動日(WS-特約添字)
+           END-PERFORM
+           MOVE ZERO                   TO WS-基本保険料
+                                           WS-特約保険料
+           CALL 'QB712345' USING WS-計算基本項目
+           CALL 'QB71RC'   USING WS-計算基本項目
+           MOVE WS-契約者番号           TO RP-契約者番号
+           MOVE WS-基本保険料           TO RP-基本保険料
+           MOVE WS-特約保険料           TO RP-特約保険料
+           COMPUTE RP-合計保険料 =
+               WS-基本保険料 + WS-特約保険料
+           MOVE WS-適用料率TBLバージョン
+               TO RP-料率TBLバージョン
+           WRITE RP-保険料日報明細.
